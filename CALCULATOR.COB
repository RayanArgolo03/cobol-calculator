@@ -11,28 +11,151 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSACOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITORIA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "RELATORIO.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CONTROLE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "EXCECOES.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
       *****************************************************************
        DATA DIVISION.
+      *****************************************************************
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TR-OP1-SINAL  PIC X(01).
+           05 TR-OP1-VALOR  PIC 9(06)V99.
+           05 TR-OP2-SINAL  PIC X(01).
+           05 TR-OP2-VALOR  PIC 9(06)V99.
+           05 TR-OPERADOR   PIC X(01).
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD PIC X(100).
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(100).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-SEQ PIC 9(06).
+           05 CKPT-ACUMULADO PIC S9(09)V99.
+       FD  CONTROL-TOTAL-FILE.
+       01  CONTROL-TOTAL-RECORD.
+           05 CTRL-SINAL PIC X(01).
+           05 CTRL-VALOR PIC 9(09)V99.
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTIONS-RECORD PIC X(100).
       *****************************************************************
        WORKING-STORAGE SECTION.
       *****************************************************************
-       77 OPERANDO-1 PIC S9(04) VALUE ZEROS.
-       77 OPERANDO-2 PIC S9(04) VALUE ZEROS.
-       77 RES-NUMERICO PIC S9(04) VALUE ZEROS.
-       77 RES-FORMATADO PIC ZZZZ9 VALUE ZEROS.
+       77 OPERANDO-1 PIC S9(06)V99 VALUE ZEROS.
+       77 OPERANDO-2 PIC S9(06)V99 VALUE ZEROS.
+       77 RES-NUMERICO PIC S9(06)V99 VALUE ZEROS.
+       77 RES-FORMATADO PIC -(6)9,99 VALUE ZEROS.
        77 OPERADOR PIC X(01).
-           88 ADICAO VALUE '+'.
-           88 SUBTRACAO VALUE '-'.
-           88 MULTIPLICACAO VALUE '*'.
-           88 DIVISAO VALUE '/'.
+
+       77 WS-OPCAO PIC X(01) VALUE SPACE.
+       77 WS-TRANS-STATUS PIC X(02) VALUE SPACES.
+       77 WS-FIM-ARQUIVO PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO VALUE 'S'.
+
+       77 WS-AUDIT-STATUS PIC X(02) VALUE SPACES.
+       77 WS-AUDIT-LINHA PIC X(100) VALUE SPACES.
+       77 WS-DATA-HORA PIC X(21) VALUE SPACES.
+       77 WS-AUDIT-TIMESTAMP PIC X(19) VALUE SPACES.
+
+       77 WS-CALC-STATUS PIC X(01) VALUE 'S'.
+           88 CALC-OK VALUE 'S'.
+           88 CALC-ERRO VALUE 'N'.
+
+       77 WS-OPERANDO-1-ED PIC -(6)9,99 VALUE ZEROS.
+       77 WS-OPERANDO-2-ED PIC -(6)9,99 VALUE ZEROS.
+
+       77 WS-REPORT-STATUS PIC X(02) VALUE SPACES.
+       77 WS-REPORT-LINHA PIC X(100) VALUE SPACES.
+       77 WS-REPORT-LINHAS PIC 9(06) VALUE ZEROS.
+       77 WS-REPORT-LINHAS-ED PIC Z(05)9 VALUE ZEROS.
+       77 WS-REPORT-ABERTO PIC X(01) VALUE 'N'.
+           88 REPORT-ABERTO VALUE 'S'.
+
+       77 WS-CKPT-STATUS PIC X(02) VALUE SPACES.
+       77 WS-TRANS-SEQ PIC 9(06) VALUE ZEROS.
+       77 WS-ULTIMO-CKPT PIC 9(06) VALUE ZEROS.
+
+       77 WS-PARM-PRESENTE PIC X(01) VALUE 'N'.
+           88 PARM-PRESENTE VALUE 'S'.
+
+       77 WS-CTRL-STATUS PIC X(02) VALUE SPACES.
+       77 WS-EXC-STATUS PIC X(02) VALUE SPACES.
+       77 WS-ACUMULADO PIC S9(09)V99 VALUE ZEROS.
+       77 WS-CONTROLE PIC S9(09)V99 VALUE ZEROS.
+       77 WS-DIFERENCA PIC S9(09)V99 VALUE ZEROS.
+       77 WS-ACUMULADO-ED PIC -(9)9,99 VALUE ZEROS.
+       77 WS-CONTROLE-ED PIC -(9)9,99 VALUE ZEROS.
+       77 WS-DIFERENCA-ED PIC -(9)9,99 VALUE ZEROS.
+       77 WS-EXC-LINHA PIC X(100) VALUE SPACES.
+
+       01  WS-PARM-AREA.
+           05 WS-PARM PIC X(80).
+       01  WS-PARM-CARD REDEFINES WS-PARM-AREA.
+           05 WS-PARM-OP1-SINAL PIC X(01).
+           05 WS-PARM-OP1-VALOR PIC 9(06)V99.
+           05 WS-PARM-OP2-SINAL PIC X(01).
+           05 WS-PARM-OP2-VALOR PIC 9(06)V99.
+           05 WS-PARM-OPERADOR PIC X(01).
+           05 FILLER PIC X(61).
       *****************************************************************
        PROCEDURE DIVISION.
       *****************************************************************
-           PERFORM 001-RECEBER-VALORES.
-           PERFORM 002-RECEBER-OPERACAO.
-           PERFORM 003-CALCULAR. 
-           PERFORM 004-IMPRIMIR-RESULTADO.
+           PERFORM 007-ABRIR-RELATORIO.
+           PERFORM 012-VERIFICAR-PARM.
+           IF PARM-PRESENTE
+              PERFORM 003-CALCULAR
+              PERFORM 004-IMPRIMIR-RESULTADO
+              PERFORM 006-REGISTRAR-AUDITORIA
+              PERFORM 008-GRAVAR-DETALHE-RELATORIO
+           ELSE
+              PERFORM 000-SELECIONAR-MODO
+           END-IF.
+           PERFORM 009-FECHAR-RELATORIO.
            STOP RUN.
+      *****************************************************************
+       000-SELECIONAR-MODO SECTION.
+           PERFORM UNTIL WS-OPCAO = '3'
+              DISPLAY '1 - Interactive mode (type values at console)'
+              DISPLAY '2 - Batch mode (read TRANSACOES.DAT)'
+              DISPLAY '3 - Exit'
+              DISPLAY 'Choose an option: '
+              ACCEPT WS-OPCAO
+              DISPLAY '======== ======= ======='
+              EVALUATE WS-OPCAO
+                 WHEN '1'
+                    PERFORM 001-RECEBER-VALORES
+                    PERFORM 002-RECEBER-OPERACAO
+                    PERFORM 003-CALCULAR
+                    PERFORM 004-IMPRIMIR-RESULTADO
+                    PERFORM 006-REGISTRAR-AUDITORIA
+                    PERFORM 008-GRAVAR-DETALHE-RELATORIO
+                 WHEN '2'
+                    PERFORM 005-PROCESSAR-LOTE
+                 WHEN '3'
+                    DISPLAY 'Exiting...'
+                 WHEN OTHER
+                    DISPLAY 'Invalid option, try again.'
+              END-EVALUATE
+           END-PERFORM.
       *****************************************************************
        001-RECEBER-VALORES SECTION.
            DISPLAY 'First number: '.
@@ -43,29 +166,291 @@
       *****************************************************************
        002-RECEBER-OPERACAO SECTION.
            DISPLAY 'Enter with operation: '
-               ' "+" for sum, ' 
+               ' "+" for sum, '
                ' "-"  for subtract, '
-               ' "/" for divide or "*" for multiply'
+               ' "/" for divide, "*" for multiply, '
+               ' "%" for percentage, "^" for power '
+               ' or "#" for modulus'
            ACCEPT OPERADOR.
            DISPLAY '======== ======= ======='.
       *****************************************************************
        003-CALCULAR SECTION.
-           EVALUATE TRUE
-              WHEN ADICAO
-                ADD OPERANDO-1, OPERANDO-2 GIVING RES-NUMERICO
-              WHEN SUBTRACAO
-                SUBTRACT OPERANDO-1 FROM OPERANDO-2 GIVING RES-NUMERICO
-              WHEN MULTIPLICACAO
-                MULTIPLY OPERANDO-1 BY OPERANDO-2 GIVING RES-NUMERICO
-              WHEN DIVISAO
-                DIVIDE OPERANDO-1 INTO OPERANDO-2 GIVING RES-NUMERICO
-              WHEN OTHER
-                DISPLAY 'Invalid operator, stopping the program...'
-                STOP RUN
-           END-EVALUATE.
-           MOVE RES-NUMERICO TO RES-FORMATADO.
+           CALL 'CALC-ENGINE' USING OPERANDO-1, OPERANDO-2, OPERADOR,
+               RES-NUMERICO, RES-FORMATADO, WS-CALC-STATUS.
       *****************************************************************
        004-IMPRIMIR-RESULTADO SECTION.
-           DISPLAY 'RESULT: ' RES-FORMATADO. 
-                 
-
+           IF CALC-ERRO
+              DISPLAY 'Invalid operation (bad operator, divide by zero '
+                  'or overflow), no result calculated.'
+           ELSE
+              DISPLAY 'RESULT: ' RES-FORMATADO
+           END-IF.
+      *****************************************************************
+       005-PROCESSAR-LOTE SECTION.
+           PERFORM 010-LER-CHECKPOINT.
+           MOVE ZEROS TO WS-TRANS-SEQ.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = '00'
+              DISPLAY 'Unable to open TRANSACOES.DAT, status: '
+                  WS-TRANS-STATUS
+           ELSE
+              IF WS-ULTIMO-CKPT > ZEROS
+                 DISPLAY 'Restarting batch after checkpoint '
+                     WS-ULTIMO-CKPT
+              END-IF
+              MOVE 'N' TO WS-FIM-ARQUIVO
+              PERFORM UNTIL FIM-DO-ARQUIVO
+                 READ TRANS-FILE
+                    AT END
+                       SET FIM-DO-ARQUIVO TO TRUE
+                    NOT AT END
+                       ADD 1 TO WS-TRANS-SEQ
+                       IF WS-TRANS-SEQ > WS-ULTIMO-CKPT
+                          IF TR-OP1-SINAL = '-'
+                             COMPUTE OPERANDO-1 = TR-OP1-VALOR * -1
+                          ELSE
+                             MOVE TR-OP1-VALOR TO OPERANDO-1
+                          END-IF
+                          IF TR-OP2-SINAL = '-'
+                             COMPUTE OPERANDO-2 = TR-OP2-VALOR * -1
+                          ELSE
+                             MOVE TR-OP2-VALOR TO OPERANDO-2
+                          END-IF
+                          MOVE TR-OPERADOR TO OPERADOR
+                          PERFORM 003-CALCULAR
+                          PERFORM 004-IMPRIMIR-RESULTADO
+                          PERFORM 006-REGISTRAR-AUDITORIA
+                          PERFORM 008-GRAVAR-DETALHE-RELATORIO
+                          IF CALC-OK
+                             ADD RES-NUMERICO TO WS-ACUMULADO
+                                ON SIZE ERROR
+                                   DISPLAY 'WS-ACUMULADO overflow '
+                                       'at transaction ' WS-TRANS-SEQ
+                             END-ADD
+                          END-IF
+                          PERFORM 011-GRAVAR-CHECKPOINT
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE TRANS-FILE
+              PERFORM 013-RECONCILIAR
+              PERFORM 014-LIMPAR-CHECKPOINT
+           END-IF.
+      *****************************************************************
+       006-REGISTRAR-AUDITORIA SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA.
+           STRING WS-DATA-HORA(1:4) '-' WS-DATA-HORA(5:2) '-'
+               WS-DATA-HORA(7:2) ' ' WS-DATA-HORA(9:2) ':'
+               WS-DATA-HORA(11:2) ':' WS-DATA-HORA(13:2)
+               DELIMITED BY SIZE INTO WS-AUDIT-TIMESTAMP.
+           MOVE OPERANDO-1 TO WS-OPERANDO-1-ED.
+           MOVE OPERANDO-2 TO WS-OPERANDO-2-ED.
+           MOVE SPACES TO WS-AUDIT-LINHA.
+           IF CALC-ERRO
+              STRING WS-AUDIT-TIMESTAMP DELIMITED BY SIZE
+                  ' OP1=' DELIMITED BY SIZE
+                  WS-OPERANDO-1-ED DELIMITED BY SIZE
+                  ' OP2=' DELIMITED BY SIZE
+                  WS-OPERANDO-2-ED DELIMITED BY SIZE
+                  ' OPERADOR=' DELIMITED BY SIZE
+                  OPERADOR DELIMITED BY SIZE
+                  ' RESULTADO=INVALID OPERATION' DELIMITED BY SIZE
+                  INTO WS-AUDIT-LINHA
+              END-STRING
+           ELSE
+              STRING WS-AUDIT-TIMESTAMP DELIMITED BY SIZE
+                  ' OP1=' DELIMITED BY SIZE
+                  WS-OPERANDO-1-ED DELIMITED BY SIZE
+                  ' OP2=' DELIMITED BY SIZE
+                  WS-OPERANDO-2-ED DELIMITED BY SIZE
+                  ' OPERADOR=' DELIMITED BY SIZE
+                  OPERADOR DELIMITED BY SIZE
+                  ' RESULTADO=' DELIMITED BY SIZE
+                  RES-FORMATADO DELIMITED BY SIZE
+                  INTO WS-AUDIT-LINHA
+              END-STRING
+           END-IF.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS = '05' OR WS-AUDIT-STATUS = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE WS-AUDIT-LINHA TO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+      *****************************************************************
+       007-ABRIR-RELATORIO SECTION.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-REPORT-STATUS NOT = '00'
+              DISPLAY 'Unable to open RELATORIO.RPT, status: '
+                  WS-REPORT-STATUS
+           ELSE
+              SET REPORT-ABERTO TO TRUE
+              MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA
+              MOVE SPACES TO WS-REPORT-LINHA
+              STRING 'CALCULATION REPORT - RUN DATE: '
+                  WS-DATA-HORA(1:4) '-' WS-DATA-HORA(5:2) '-'
+                  WS-DATA-HORA(7:2)
+                  DELIMITED BY SIZE INTO WS-REPORT-LINHA
+              END-STRING
+              MOVE WS-REPORT-LINHA TO REPORT-RECORD
+              WRITE REPORT-RECORD
+              MOVE '-------------------------------------------------'
+                  TO REPORT-RECORD
+              WRITE REPORT-RECORD
+           END-IF.
+      *****************************************************************
+       008-GRAVAR-DETALHE-RELATORIO SECTION.
+           IF REPORT-ABERTO
+              MOVE OPERANDO-1 TO WS-OPERANDO-1-ED
+              MOVE OPERANDO-2 TO WS-OPERANDO-2-ED
+              MOVE SPACES TO WS-REPORT-LINHA
+              IF CALC-ERRO
+                 STRING WS-OPERANDO-1-ED DELIMITED BY SIZE
+                     ' ' DELIMITED BY SIZE
+                     OPERADOR DELIMITED BY SIZE
+                     ' ' DELIMITED BY SIZE
+                     WS-OPERANDO-2-ED DELIMITED BY SIZE
+                     ' = INVALID OPERATION' DELIMITED BY SIZE
+                     INTO WS-REPORT-LINHA
+                 END-STRING
+              ELSE
+                 STRING WS-OPERANDO-1-ED DELIMITED BY SIZE
+                     ' ' DELIMITED BY SIZE
+                     OPERADOR DELIMITED BY SIZE
+                     ' ' DELIMITED BY SIZE
+                     WS-OPERANDO-2-ED DELIMITED BY SIZE
+                     ' = ' DELIMITED BY SIZE
+                     RES-FORMATADO DELIMITED BY SIZE
+                     INTO WS-REPORT-LINHA
+                 END-STRING
+              END-IF
+              MOVE WS-REPORT-LINHA TO REPORT-RECORD
+              WRITE REPORT-RECORD
+              ADD 1 TO WS-REPORT-LINHAS
+           END-IF.
+      *****************************************************************
+       009-FECHAR-RELATORIO SECTION.
+           IF REPORT-ABERTO
+              MOVE WS-REPORT-LINHAS TO WS-REPORT-LINHAS-ED
+              MOVE SPACES TO WS-REPORT-LINHA
+              STRING '-------------------------------------------------'
+                  DELIMITED BY SIZE INTO WS-REPORT-LINHA
+              END-STRING
+              MOVE WS-REPORT-LINHA TO REPORT-RECORD
+              WRITE REPORT-RECORD
+              MOVE SPACES TO WS-REPORT-LINHA
+              STRING 'TOTAL CALCULATIONS PRINTED: ' DELIMITED BY SIZE
+                  WS-REPORT-LINHAS-ED DELIMITED BY SIZE
+                  INTO WS-REPORT-LINHA
+              END-STRING
+              MOVE WS-REPORT-LINHA TO REPORT-RECORD
+              WRITE REPORT-RECORD
+              CLOSE REPORT-FILE
+           END-IF.
+      *****************************************************************
+       010-LER-CHECKPOINT SECTION.
+           MOVE ZEROS TO WS-ULTIMO-CKPT.
+           MOVE ZEROS TO WS-ACUMULADO.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                 AT END
+                    MOVE ZEROS TO WS-ULTIMO-CKPT
+                    MOVE ZEROS TO WS-ACUMULADO
+                 NOT AT END
+                    MOVE CKPT-SEQ TO WS-ULTIMO-CKPT
+                    MOVE CKPT-ACUMULADO TO WS-ACUMULADO
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+      *****************************************************************
+       011-GRAVAR-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+              DISPLAY 'Unable to open CHECKPOINT.DAT, status: '
+                  WS-CKPT-STATUS
+           ELSE
+              MOVE WS-TRANS-SEQ TO CKPT-SEQ
+              MOVE WS-ACUMULADO TO CKPT-ACUMULADO
+              WRITE CHECKPOINT-RECORD
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+      *****************************************************************
+       012-VERIFICAR-PARM SECTION.
+           MOVE SPACES TO WS-PARM.
+           ACCEPT WS-PARM FROM COMMAND-LINE.
+           IF WS-PARM = SPACES
+              MOVE 'N' TO WS-PARM-PRESENTE
+           ELSE
+              SET PARM-PRESENTE TO TRUE
+              IF WS-PARM-OP1-SINAL = '-'
+                 COMPUTE OPERANDO-1 = WS-PARM-OP1-VALOR * -1
+              ELSE
+                 MOVE WS-PARM-OP1-VALOR TO OPERANDO-1
+              END-IF
+              IF WS-PARM-OP2-SINAL = '-'
+                 COMPUTE OPERANDO-2 = WS-PARM-OP2-VALOR * -1
+              ELSE
+                 MOVE WS-PARM-OP2-VALOR TO OPERANDO-2
+              END-IF
+              MOVE WS-PARM-OPERADOR TO OPERADOR
+           END-IF.
+      *****************************************************************
+       013-RECONCILIAR SECTION.
+           OPEN INPUT CONTROL-TOTAL-FILE.
+           IF WS-CTRL-STATUS = '00'
+              READ CONTROL-TOTAL-FILE
+                 AT END
+                    MOVE ZEROS TO WS-CONTROLE
+                 NOT AT END
+                    IF CTRL-SINAL = '-'
+                       COMPUTE WS-CONTROLE = CTRL-VALOR * -1
+                    ELSE
+                       MOVE CTRL-VALOR TO WS-CONTROLE
+                    END-IF
+              END-READ
+              CLOSE CONTROL-TOTAL-FILE
+              IF WS-CONTROLE NOT = WS-ACUMULADO
+                 COMPUTE WS-DIFERENCA = WS-ACUMULADO - WS-CONTROLE
+                    ON SIZE ERROR
+                       MOVE ZEROS TO WS-DIFERENCA
+                 END-COMPUTE
+                 MOVE WS-ACUMULADO TO WS-ACUMULADO-ED
+                 MOVE WS-CONTROLE TO WS-CONTROLE-ED
+                 MOVE WS-DIFERENCA TO WS-DIFERENCA-ED
+                 MOVE SPACES TO WS-EXC-LINHA
+                 STRING 'RECONCILIATION MISMATCH - CALCULATED='
+                     DELIMITED BY SIZE
+                     WS-ACUMULADO-ED DELIMITED BY SIZE
+                     ' CONTROL=' DELIMITED BY SIZE
+                     WS-CONTROLE-ED DELIMITED BY SIZE
+                     ' DIFF=' DELIMITED BY SIZE
+                     WS-DIFERENCA-ED DELIMITED BY SIZE
+                     INTO WS-EXC-LINHA
+                 END-STRING
+                 OPEN EXTEND EXCEPTIONS-FILE
+                 IF WS-EXC-STATUS = '05' OR WS-EXC-STATUS = '35'
+                    OPEN OUTPUT EXCEPTIONS-FILE
+                 END-IF
+                 MOVE WS-EXC-LINHA TO EXCEPTIONS-RECORD
+                 WRITE EXCEPTIONS-RECORD
+                 CLOSE EXCEPTIONS-FILE
+                 DISPLAY 'RECONCILIATION MISMATCH - see EXCECOES.RPT'
+              ELSE
+                 DISPLAY 'Reconciliation OK - totals match control.'
+              END-IF
+           END-IF.
+      *****************************************************************
+       014-LIMPAR-CHECKPOINT SECTION.
+           MOVE ZEROS TO WS-TRANS-SEQ.
+           MOVE ZEROS TO WS-ACUMULADO.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+              DISPLAY 'Unable to open CHECKPOINT.DAT, status: '
+                  WS-CKPT-STATUS
+           ELSE
+              MOVE ZEROS TO CKPT-SEQ
+              MOVE ZEROS TO CKPT-ACUMULADO
+              WRITE CHECKPOINT-RECORD
+              CLOSE CHECKPOINT-FILE
+           END-IF.
