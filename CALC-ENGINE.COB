@@ -0,0 +1,105 @@
+      *****************************************************************
+      *            AUTHOR = Rayan                                     *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+       PROGRAM-ID. CALC-ENGINE.
+       AUTHOR. Rayan Argolo.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *****************************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *****************************************************************
+       DATA DIVISION.
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+       LINKAGE SECTION.
+      *****************************************************************
+       77 LS-OPERANDO-1 PIC S9(06)V99.
+       77 LS-OPERANDO-2 PIC S9(06)V99.
+       77 LS-OPERADOR PIC X(01).
+           88 LS-ADICAO VALUE '+'.
+           88 LS-SUBTRACAO VALUE '-'.
+           88 LS-MULTIPLICACAO VALUE '*'.
+           88 LS-DIVISAO VALUE '/'.
+           88 LS-PERCENTUAL VALUE '%'.
+           88 LS-POTENCIACAO VALUE '^'.
+           88 LS-MODULO VALUE '#'.
+       77 LS-RESULTADO PIC S9(06)V99.
+       77 LS-RESULTADO-FORMATADO PIC -(6)9,99.
+       77 LS-STATUS PIC X(01).
+           88 LS-CALC-OK VALUE 'S'.
+           88 LS-CALC-ERRO VALUE 'N'.
+      *****************************************************************
+       PROCEDURE DIVISION USING LS-OPERANDO-1 LS-OPERANDO-2
+               LS-OPERADOR LS-RESULTADO LS-RESULTADO-FORMATADO
+               LS-STATUS.
+      *****************************************************************
+       000-CALCULAR SECTION.
+           SET LS-CALC-OK TO TRUE.
+           MOVE ZEROS TO LS-RESULTADO.
+           EVALUATE TRUE
+              WHEN LS-ADICAO
+                ADD LS-OPERANDO-1, LS-OPERANDO-2 GIVING LS-RESULTADO
+                   ON SIZE ERROR
+                      SET LS-CALC-ERRO TO TRUE
+                END-ADD
+              WHEN LS-SUBTRACAO
+                SUBTRACT LS-OPERANDO-1 FROM LS-OPERANDO-2
+                    GIVING LS-RESULTADO
+                   ON SIZE ERROR
+                      SET LS-CALC-ERRO TO TRUE
+                END-SUBTRACT
+              WHEN LS-MULTIPLICACAO
+                MULTIPLY LS-OPERANDO-1 BY LS-OPERANDO-2
+                    GIVING LS-RESULTADO
+                   ON SIZE ERROR
+                      SET LS-CALC-ERRO TO TRUE
+                END-MULTIPLY
+              WHEN LS-DIVISAO
+                IF LS-OPERANDO-1 = ZEROS
+                   SET LS-CALC-ERRO TO TRUE
+                ELSE
+                   DIVIDE LS-OPERANDO-1 INTO LS-OPERANDO-2
+                       GIVING LS-RESULTADO
+                      ON SIZE ERROR
+                         SET LS-CALC-ERRO TO TRUE
+                   END-DIVIDE
+                END-IF
+              WHEN LS-PERCENTUAL
+                COMPUTE LS-RESULTADO =
+                    (LS-OPERANDO-1 * LS-OPERANDO-2) / 100
+                   ON SIZE ERROR
+                      SET LS-CALC-ERRO TO TRUE
+                END-COMPUTE
+              WHEN LS-POTENCIACAO
+                IF LS-OPERANDO-1 = ZEROS AND LS-OPERANDO-2 < ZEROS
+                   SET LS-CALC-ERRO TO TRUE
+                ELSE
+                   COMPUTE LS-RESULTADO =
+                       LS-OPERANDO-1 ** LS-OPERANDO-2
+                      ON SIZE ERROR
+                         SET LS-CALC-ERRO TO TRUE
+                   END-COMPUTE
+                END-IF
+              WHEN LS-MODULO
+                IF LS-OPERANDO-2 = ZEROS
+                   SET LS-CALC-ERRO TO TRUE
+                ELSE
+                   COMPUTE LS-RESULTADO =
+                       FUNCTION MOD(LS-OPERANDO-1, LS-OPERANDO-2)
+                      ON SIZE ERROR
+                         SET LS-CALC-ERRO TO TRUE
+                   END-COMPUTE
+                END-IF
+              WHEN OTHER
+                SET LS-CALC-ERRO TO TRUE
+           END-EVALUATE.
+           IF LS-CALC-ERRO
+              MOVE ZEROS TO LS-RESULTADO
+           END-IF.
+           MOVE LS-RESULTADO TO LS-RESULTADO-FORMATADO.
+           GOBACK.
